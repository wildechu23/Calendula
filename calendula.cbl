@@ -6,30 +6,86 @@
        repository.
            function dot
            function norm
-           function unit-vector.
+           function unit-vector
+           function vec-reflect
+           function vec-refract.
 
        input-output section.
        file-control.
-           select header assign to 'image.ppm'
+           select header assign to dynamic output-filename
                organization is sequential.
-           select p3-image assign to 'image.ppm'
+           select p3-image assign to dynamic output-filename
                organization is line sequential.
-           select p6-image assign to 'image.ppm'
+           select p6-image assign to dynamic output-filename
                organization is sequential.
+           select p6-image-hdr assign to dynamic output-filename
+               organization is sequential.
+           select header-hdr assign to dynamic output-filename
+               organization is sequential.
+           select optional control-file assign to 'calendula.ctl'
+               organization is line sequential
+               file status is ctl-file-status.
+           select optional render-queue assign to 'calendula.queue'
+               organization is line sequential.
+           select checkpoint-file assign to dynamic ckpt-filename
+               organization is line sequential
+               file status is ckpt-status.
+           select work-file assign to dynamic work-filename
+               organization is relative
+               access mode is dynamic
+               relative key is work-relkey
+               file status is work-status.
+           select render-log assign to 'calendula.log'
+               organization is line sequential
+               file status is log-status.
+           select history-file assign to 'calendula.hist'
+               organization is line sequential
+               file status is hist-status.
 
        data division.
        file section.
+       fd render-log.
+       01 log-record pic x(160).
+       fd history-file.
+       01 history-record pic x(160).
+       fd control-file.
+       01 control-card.
+           05 ctl-keyword pic x(8).
+           05 ctl-value pic x(72).
+       fd render-queue.
+       01 queue-card.
+           05 q-keyword pic x(8).
+           05 q-value pic x(72).
+       fd checkpoint-file.
+       01 checkpoint-record.
+           05 ckpt-j-text pic 9(4).
+           05 ckpt-job-seq pic 9(4).
+           05 ckpt-width pic 9(4).
+           05 ckpt-height pic 9(4).
+       fd work-file.
+       01 work-record.
+           05 work-vec-a comp-2 occurs 3 times.
        fd header.
        01 header-file.
            05 p-type pic x(3).
            05 dims pic x(10).
            05 maxval pic x(5).
+       fd header-hdr.
+       01 header-hdr-file.
+           05 p-type-hdr pic x(3).
+           05 dims-hdr pic x(10).
+           05 maxval-hdr pic x(7).
        fd p3-image.
        01 p3-image-file.
            05 p3-image-rgb pic x(11).
        fd p6-image.
        01 p6-image-file.
            05 p6-image-a binary-char occurs 3 times.
+       fd p6-image-hdr.
+       01 p6-image-hdr-file.
+           05 p6-image-hdr-a occurs 3 times.
+               10 p6-hi-byte binary-char.
+               10 p6-lo-byte binary-char.
 
        working-storage section.
        01 width comp-5 pic s9(4) value 400.
@@ -37,7 +93,60 @@
        01 width-d pic z(4).
        01 height-d pic z(4).
        01 height-one comp-5 pic s9(4).
-       01 aspect-ratio comp-2.
+       01 aspect-ratio comp-2 value 1.777778.
+
+       01 ctl-eof pic x value 'N'.
+       01 ctl-file-status pic xx.
+       01 queue-status pic xx.
+       01 queue-filename pic x(15) value 'calendula.queue'.
+       01 queue-present pic x value 'N'.
+       01 queue-eof pic x value 'N'.
+       01 jobcards-read pic x value 'N'.
+       01 job-outname pic x(20) value 'image'.
+       01 job-seq comp-5 pic s9(4) value 1.
+       01 job-seq-disp pic 9(4).
+
+       01 ckpt-status pic xx.
+       01 ckpt-filename pic x(20) value 'calendula.ckpt'.
+       01 resume-flag pic x value 'N'.
+       01 resume-j comp-5 pic s9(4).
+       01 start-j comp-5 pic s9(4).
+
+       01 work-relkey comp-5 pic 9(8).
+       01 work-status pic xx.
+       01 work-filename pic x(20) value 'calendula.wrk'.
+       01 record-num comp-5 pic 9(8).
+       01 pixel-count comp-5 pic 9(8).
+
+       01 current-date-raw pic x(21).
+       01 formatted-ts pic x(19).
+       01 j-disp pic z(3)9.
+       01 log-line pic x(160).
+       01 job-id pic x(15).
+       01 output-filename pic x(50) value 'image.ppm'.
+       01 history-line pic x(160).
+       01 start-time pic 9(8).
+       01 end-time pic 9(8).
+       01 elapsed-cs comp-5 pic s9(8).
+       01 elapsed-secs comp-5 pic s9(6).
+       01 elapsed-secs-disp pic z(5)9.
+
+       01 val-width pic 9(4).
+       01 val-height pic 9(4).
+       01 val-bpp comp-5 pic 9(2).
+       01 header-bytes comp-5 pic 9(4).
+       01 expected-size comp-5 pic 9(9).
+       01 expected-size-disp pic z(8)9.
+       01 actual-size-num pic 9(9).
+       01 actual-size-disp pic z(8)9.
+       01 file-details.
+           05 fd-size pic x(8) comp-x.
+           05 fd-date pic x(8) comp-x.
+           05 fd-time pic x(8) comp-x.
+       01 chk-status comp-5 pic 9(4).
+       01 chk-result pic x(4).
+       01 hist-status pic xx.
+       01 log-status pic xx.
 
        01 viewport-height comp-2 value 2.
        01 viewport-width comp-2.
@@ -63,6 +172,9 @@
            05 vec-a comp-2 occurs 3 times.
        01 scale comp-2 value 255.
 
+       01 hdr-mode pic x value 'N'.
+       01 hi-val comp-5 pic s9(5).
+
        01 ray.
            05 ray-origin.
                10 ray-origin-a comp-2 occurs 3 times.
@@ -74,11 +186,116 @@
        01 unit-vec.
            05 unit-vec-a comp-2 occurs 3 times.
        01 t comp-2.
+       01 inv-t comp-2.
+
+      *> cobc's comp-2 COMPUTE codegen on this build only evaluates
+      *> reliably with a single arithmetic operator per statement; any
+      *> expression combining two or more (even plain add-then-divide,
+      *> no multiply involved) silently yields zero. tmp1/tmp2/ray-term
+      *> are scratch fields used to decompose such expressions into a
+      *> chain of single-operator COMPUTE/ADD/SUBTRACT/DIVIDE steps.
+       01 tmp1 comp-2.
+       01 tmp2 comp-2.
+       01 cos-theta comp-2.
+       01 sin-theta-sq comp-2.
+       01 tir-check comp-2.
+       01 u-numer comp-2.
+       01 u-denom comp-2.
+       01 v-numer comp-2.
+       01 v-denom comp-2.
+       01 ray-term comp-2.
+
+       01 world.
+           05 sphere-center.
+               10 sphere-center-a comp-2 occurs 3 times.
+           05 sphere-radius comp-2.
+           05 sphere-color.
+               10 sphere-color-a comp-2 occurs 3 times.
+           05 sphere-material pic x(10) value 'DIFFUSE'.
+           05 sphere-fuzz comp-2 value 0.
+           05 sphere-refidx comp-2 value 1.5.
+
+       01 hit-flag pic x value 'N'.
+       01 oc.
+           05 oc-a comp-2 occurs 3 times.
+       01 a-coef comp-2.
+       01 b-coef comp-2.
+       01 c-coef comp-2.
+       01 discriminant comp-2.
+       01 hit-t comp-2.
+
+       01 max-depth comp-5 pic s9(4) value 10.
+       01 depth comp-5 pic s9(4).
+       01 cur-origin.
+           05 cur-origin-a comp-2 occurs 3 times.
+       01 cur-dir.
+           05 cur-dir-a comp-2 occurs 3 times.
+       01 attenuation.
+           05 attenuation-a comp-2 occurs 3 times.
+       01 hit-point.
+           05 hit-point-a comp-2 occurs 3 times.
+       01 hit-normal.
+           05 hit-normal-a comp-2 occurs 3 times.
+       01 unit-dir.
+           05 unit-dir-a comp-2 occurs 3 times.
+       01 reflected.
+           05 reflected-a comp-2 occurs 3 times.
+       01 scattered-dir.
+           05 scattered-dir-a comp-2 occurs 3 times.
+       01 rand-unit.
+           05 rand-unit-a comp-2 occurs 3 times.
+       01 etai-ratio comp-2.
+       01 scatter-ok pic x.
+       01 pi-const comp-2 value 3.14159265358979.
+       01 phi-angle comp-2.
+       01 cos-th comp-2.
+       01 sin-th comp-2.
+
+       01 samples-per-pixel comp-5 pic s9(4) value 10.
+       01 samples-disp pic z(3)9.
+       01 sample-idx comp-5 pic s9(4).
+       01 jitter-u comp-2.
+       01 jitter-v comp-2.
+       01 pixel-accum.
+           05 pixel-accum-a comp-2 occurs 3 times.
 
        procedure division.
        main section.
-           compute aspect-ratio = 16/9
-           compute height = width / aspect-ratio
+           accept start-time from time
+           open extend render-log
+           if log-status not = '00'
+               open output render-log
+           end-if
+           move 1 to job-seq
+           call 'CBL_CHECK_FILE_EXIST' using queue-filename
+               file-details
+               returning chk-status
+           if chk-status = 0
+               move 'Y' to queue-present
+               perform process-queue
+           else
+               perform read-control-file
+               perform run-job
+           end-if
+           close render-log
+           goback.
+
+       process-queue section.
+           move 'N' to queue-eof
+           open input render-queue
+           perform until queue-eof = 'Y'
+               perform read-queue-job
+               if jobcards-read = 'Y'
+                   perform run-job
+                   add 1 to job-seq
+               end-if
+           end-perform
+           close render-queue.
+
+       run-job section.
+           perform build-output-filename
+           perform build-job-filenames
+           compute height rounded = width / aspect-ratio
            compute viewport-width = aspect-ratio * viewport-height
            move viewport-width to horizontal-a(1)
            move viewport-height to vertical-a(2)
@@ -88,53 +305,601 @@
            move viewport-height to lower-left-a(2)
            multiply -0.5 by lower-left-a(2)
            multiply -1 by focal-length giving lower-left-a(3)
-           
+
+           move 0 to sphere-center-a(1)
+           move 0 to sphere-center-a(2)
+           move -1 to sphere-center-a(3)
+           move 0.5 to sphere-radius
+           move 1 to sphere-color-a(1)
+           move 0 to sphere-color-a(2)
+           move 0 to sphere-color-a(3)
+
+           if hdr-mode = 'Y'
+               move 65535 to scale
+           else
+               move 255 to scale
+           end-if
+
            move width to width-d
            move height to height-d
            compute height-one = height - 1
-           perform p6-header
-           open extend p6-image
-           perform varying j from height-one by -1 until j < 0
-               display 'Scanline: 'j end-display
+           perform check-checkpoint
+           if resume-flag = 'Y'
+               compute start-j = resume-j - 1
+               open i-o work-file
+           else
+               move height-one to start-j
+               open output work-file
+           end-if
+           perform varying j from start-j by -1 until j < 0
+               perform log-scanline
                perform varying i from 0 by 1 until i = width
-                   compute u = i / (width - 1)
-                   compute v = j / (height - 1)
-                   move origin to ray-origin
-                   move lower-left to ray-dir
-                   compute ray-dir-a(1) = ray-dir-a(1) +
-                   viewport-width * u
-                   compute ray-dir-a(2) = ray-dir-a(2) +
-                   viewport-height * v
+                   move 0 to pixel-accum-a(1)
+                   move 0 to pixel-accum-a(2)
+                   move 0 to pixel-accum-a(3)
+                   perform varying sample-idx from 1 by 1
+                           until sample-idx > samples-per-pixel
+                       compute jitter-u = function random
+                       compute jitter-v = function random
+                       compute u-numer = i + jitter-u
+                       compute u-denom = width - 1
+                       compute u = u-numer / u-denom
+                       compute v-numer = j + jitter-v
+                       compute v-denom = height - 1
+                       compute v = v-numer / v-denom
+                       move origin to ray-origin
+                       move lower-left to ray-dir
+                       compute ray-term = viewport-width * u
+                       add ray-term to ray-dir-a(1)
+                       compute ray-term = viewport-height * v
+                       add ray-term to ray-dir-a(2)
       *>ray-color
-                   compute ray-dir-norm = function sqrt(
-                       ray-dir-a(1) * ray-dir-a(1) +
-                       ray-dir-a(2) * ray-dir-a(2) +
-                       ray-dir-a(3) * ray-dir-a(3))
-                   move ray-dir to unit-vec
-                   divide ray-dir-norm into unit-vec-a(1)
-                   divide ray-dir-norm into unit-vec-a(2)
-                   divide ray-dir-norm into unit-vec-a(3)
-      *>move unit-vector(ray-dir) to unit-vec
-                   compute t = 0.5 * (unit-vec-a(2) + 1)
-                   compute vec-a(1) = (1 - t) * 1 + t * 0.5
-                   compute vec-a(2) = (1 - t) * 1 + t * 0.7
-                   compute vec-a(3) = (1 - t) * 1 + t * 1
-                   perform write-p6
+                       perform ray-color
+                       add vec-a(1) to pixel-accum-a(1)
+                       add vec-a(2) to pixel-accum-a(2)
+                       add vec-a(3) to pixel-accum-a(3)
+                   end-perform
+                   compute vec-a(1) =
+                       pixel-accum-a(1) / samples-per-pixel
+                   compute vec-a(2) =
+                       pixel-accum-a(2) / samples-per-pixel
+                   compute vec-a(3) =
+                       pixel-accum-a(3) / samples-per-pixel
+                   perform store-pixel
                end-perform
+               perform save-checkpoint
            end-perform
-           close p6-image
-           goback.
+           close work-file
+           perform emit-image
+           perform check-image
+           call 'CBL_DELETE_FILE' using ckpt-filename
+           call 'CBL_DELETE_FILE' using work-filename
+           perform log-summary
+           perform write-history.
 
-       p6-header section.
-           move 'P6' & x'0a' to p-type
+       build-output-filename section.
+           move function current-date to current-date-raw
            move function concatenate(
-               function trim(width-d, leading), space,
-               function trim(height-d, leading)
-            ) to dims
-           move x'0a' & '255' & x'0a' to maxval
-           open output header
-           write header-file end-write
-           close header.
+               current-date-raw(1:8), '-',
+               current-date-raw(9:6)
+            ) to job-id
+           move job-seq to job-seq-disp
+           move function concatenate(
+               function trim(job-outname, trailing), '-', job-id, '-',
+               job-seq-disp, '.ppm'
+            ) to output-filename.
+
+       build-job-filenames section.
+           move job-seq to job-seq-disp
+           move function concatenate(
+               'calendula.ckpt.', job-seq-disp
+            ) to ckpt-filename
+           move function concatenate(
+               'calendula.wrk.', job-seq-disp
+            ) to work-filename.
+
+       format-timestamp section.
+           move function current-date to current-date-raw
+           move function concatenate(
+               current-date-raw(1:4), '-',
+               current-date-raw(5:2), '-',
+               current-date-raw(7:2), ' ',
+               current-date-raw(9:2), ':',
+               current-date-raw(11:2), ':',
+               current-date-raw(13:2)
+            ) to formatted-ts.
+
+       log-scanline section.
+           perform format-timestamp
+           move j to j-disp
+           move function concatenate(
+               formatted-ts, '  Scanline: ',
+               function trim(j-disp, leading)
+            ) to log-line
+           write log-record from log-line end-write.
+
+       log-summary section.
+           accept end-time from time
+           compute elapsed-cs = end-time - start-time
+           compute elapsed-secs = elapsed-cs / 100
+           move elapsed-secs to elapsed-secs-disp
+           perform format-timestamp
+           move function concatenate(
+               formatted-ts, '  Job complete: ',
+               function trim(width-d, leading), 'x',
+               function trim(height-d, leading),
+               ' elapsed ', function trim(elapsed-secs-disp, leading),
+               's output ', function trim(output-filename, trailing)
+            ) to log-line
+           write log-record from log-line end-write.
+
+        write-history section.
+           move samples-per-pixel to samples-disp
+           move job-seq to job-seq-disp
+           move function concatenate(
+               job-id, ' job#', job-seq-disp, '  ',
+               function trim(width-d, leading), 'x',
+               function trim(height-d, leading),
+               ' samples=', function trim(samples-disp, leading),
+               ' hdr=', hdr-mode,
+               ' output=', function trim(output-filename, trailing)
+            ) to history-line
+           open extend history-file
+           if hist-status not = '00'
+               open output history-file
+           end-if
+           write history-record from history-line end-write
+           close history-file.
+
+       check-checkpoint section.
+           move 'N' to resume-flag
+           open input checkpoint-file
+           if ckpt-status = '00'
+               read checkpoint-file
+                   at end
+                       continue
+                   not at end
+                       if ckpt-job-seq = job-seq
+                               and ckpt-width = width
+                               and ckpt-height = height
+                           move ckpt-j-text to resume-j
+                           move 'Y' to resume-flag
+                       end-if
+               end-read
+               close checkpoint-file
+           end-if.
+
+       save-checkpoint section.
+           move j to ckpt-j-text
+           move job-seq to ckpt-job-seq
+           move width to ckpt-width
+           move height to ckpt-height
+           open output checkpoint-file
+           write checkpoint-record end-write
+           close checkpoint-file.
+
+       store-pixel section.
+           compute record-num = (height-one - j) * width + i + 1
+           move record-num to work-relkey
+           move vec-a(1) to work-vec-a(1)
+           move vec-a(2) to work-vec-a(2)
+           move vec-a(3) to work-vec-a(3)
+           write work-record invalid key
+               rewrite work-record invalid key
+                   continue
+               end-rewrite
+           end-write.
+
+       emit-image section.
+           perform p6-header
+           if hdr-mode = 'Y'
+               open extend p6-image-hdr
+           else
+               open extend p6-image
+           end-if
+           open input work-file
+           compute pixel-count = width * height
+           perform varying record-num from 1 by 1
+                   until record-num > pixel-count
+               move record-num to work-relkey
+               read work-file
+               move work-vec-a(1) to vec-a(1)
+               move work-vec-a(2) to vec-a(2)
+               move work-vec-a(3) to vec-a(3)
+               perform write-pixel
+           end-perform
+           close work-file
+           if hdr-mode = 'Y'
+               close p6-image-hdr
+           else
+               close p6-image
+           end-if.
+
+       check-image section.
+           if hdr-mode = 'Y'
+               open input header-hdr
+               read header-hdr end-read
+               unstring dims-hdr delimited by space
+                   into val-width val-height
+               close header-hdr
+               move 20 to header-bytes
+               move 6 to val-bpp
+           else
+               open input header
+               read header end-read
+               unstring dims delimited by space
+                   into val-width val-height
+               close header
+               move 18 to header-bytes
+               move 3 to val-bpp
+           end-if
+           compute expected-size =
+               header-bytes + val-width * val-height * val-bpp
+           call 'CBL_CHECK_FILE_EXIST' using output-filename
+               file-details
+               returning chk-status
+           move fd-size to actual-size-num
+           move expected-size to expected-size-disp
+           move actual-size-num to actual-size-disp
+           perform format-timestamp
+           if chk-status = 0 and actual-size-num = expected-size
+               move 'PASS' to chk-result
+           else
+               move 'FAIL' to chk-result
+           end-if
+           move function concatenate(
+               formatted-ts, '  Validation ',
+               function trim(chk-result, leading),
+               ': expected ',
+               function trim(expected-size-disp, leading),
+               ' bytes actual ',
+               function trim(actual-size-disp, leading), ' bytes'
+            ) to log-line
+           write log-record from log-line end-write.
+
+       read-control-file section.
+           move 'N' to ctl-eof
+           open input control-file
+           perform until ctl-eof = 'Y'
+               read control-file
+                   at end
+                       move 'Y' to ctl-eof
+                   not at end
+                       evaluate ctl-keyword
+                           when 'WIDTH'
+                               compute width =
+                                   function numval(ctl-value)
+                           when 'ASPECT'
+                               compute aspect-ratio =
+                                   function numval(ctl-value)
+                           when 'VPHEIGHT'
+                               compute viewport-height =
+                                   function numval(ctl-value)
+                           when 'FOCAL'
+                               compute focal-length =
+                                   function numval(ctl-value)
+                           when 'ORIGINX'
+                               compute origin-a(1) =
+                                   function numval(ctl-value)
+                           when 'ORIGINY'
+                               compute origin-a(2) =
+                                   function numval(ctl-value)
+                           when 'ORIGINZ'
+                               compute origin-a(3) =
+                                   function numval(ctl-value)
+                           when 'OUTNAME'
+                               move ctl-value(1:20) to job-outname
+                           when 'HDR'
+                               move ctl-value(1:1) to hdr-mode
+                           when 'MATERIAL'
+                               move ctl-value(1:10) to sphere-material
+                           when 'FUZZ'
+                               compute sphere-fuzz =
+                                   function numval(ctl-value)
+                           when 'REFIDX'
+                               compute sphere-refidx =
+                                   function numval(ctl-value)
+                       end-evaluate
+               end-read
+           end-perform
+           close control-file.
+
+       read-queue-job section.
+           move 400 to width
+           move 1.777778 to aspect-ratio
+           move 2 to viewport-height
+           move 1 to focal-length
+           move 0 to origin-a(1)
+           move 0 to origin-a(2)
+           move 0 to origin-a(3)
+           move 'image' to job-outname
+           move 'N' to hdr-mode
+           move 'DIFFUSE' to sphere-material
+           move 0 to sphere-fuzz
+           move 1.5 to sphere-refidx
+           move 'N' to jobcards-read
+           perform until queue-eof = 'Y'
+               read render-queue
+                   at end
+                       move 'Y' to queue-eof
+                   not at end
+                       move 'Y' to jobcards-read
+                       evaluate q-keyword
+                           when 'WIDTH'
+                               compute width =
+                                   function numval(q-value)
+                           when 'ASPECT'
+                               compute aspect-ratio =
+                                   function numval(q-value)
+                           when 'VPHEIGHT'
+                               compute viewport-height =
+                                   function numval(q-value)
+                           when 'FOCAL'
+                               compute focal-length =
+                                   function numval(q-value)
+                           when 'ORIGINX'
+                               compute origin-a(1) =
+                                   function numval(q-value)
+                           when 'ORIGINY'
+                               compute origin-a(2) =
+                                   function numval(q-value)
+                           when 'ORIGINZ'
+                               compute origin-a(3) =
+                                   function numval(q-value)
+                           when 'OUTNAME'
+                               move q-value(1:20) to job-outname
+                           when 'HDR'
+                               move q-value(1:1) to hdr-mode
+                           when 'MATERIAL'
+                               move q-value(1:10) to sphere-material
+                           when 'FUZZ'
+                               compute sphere-fuzz =
+                                   function numval(q-value)
+                           when 'REFIDX'
+                               compute sphere-refidx =
+                                   function numval(q-value)
+                           when 'JOBEND'
+                               exit perform
+                       end-evaluate
+               end-read
+           end-perform.
+
+       p6-header section.
+           if hdr-mode = 'Y'
+               move 'P6' & x'0a' to p-type-hdr
+               move function concatenate(
+                   function trim(width-d, leading), space,
+                   function trim(height-d, leading)
+                ) to dims-hdr
+               move x'0a' & '65535' & x'0a' to maxval-hdr
+               open output header-hdr
+               write header-hdr-file end-write
+               close header-hdr
+           else
+               move 'P6' & x'0a' to p-type
+               move function concatenate(
+                   function trim(width-d, leading), space,
+                   function trim(height-d, leading)
+                ) to dims
+               move x'0a' & '255' & x'0a' to maxval
+               open output header
+               write header-file end-write
+               close header
+           end-if.
+
+      *> Bounces a ray up to MAX-DEPTH times: each hit scatters off the
+      *> sphere's material (reflect for metal, refract for dielectric,
+      *> random-hemisphere for diffuse) and accumulates attenuation;
+      *> a miss shades the sky and unwinds with the accumulated color.
+       ray-color section.
+           move ray-origin to cur-origin
+           move ray-dir to cur-dir
+           move 1 to attenuation-a(1)
+           move 1 to attenuation-a(2)
+           move 1 to attenuation-a(3)
+           perform varying depth from 1 by 1 until depth > max-depth
+               move cur-origin to ray-origin
+               move cur-dir to ray-dir
+               perform hit-sphere
+               if hit-flag = 'Y' and hit-t > 0.001
+                   perform bounce-ray
+                   if scatter-ok = 'Y'
+                       move scattered-dir to cur-dir
+                       move hit-point to cur-origin
+                   else
+                       move 0 to vec-a(1)
+                       move 0 to vec-a(2)
+                       move 0 to vec-a(3)
+                       exit perform
+                   end-if
+               else
+                   perform sky-color
+                   compute tmp1 = vec-a(1) * attenuation-a(1)
+                   move tmp1 to vec-a(1)
+                   compute tmp1 = vec-a(2) * attenuation-a(2)
+                   move tmp1 to vec-a(2)
+                   compute tmp1 = vec-a(3) * attenuation-a(3)
+                   move tmp1 to vec-a(3)
+                   exit perform
+               end-if
+           end-perform
+           if depth > max-depth
+               move 0 to vec-a(1)
+               move 0 to vec-a(2)
+               move 0 to vec-a(3)
+           end-if.
+
+       sky-color section.
+           compute tmp1 = ray-dir-a(1) * ray-dir-a(1)
+           move tmp1 to ray-dir-norm
+           compute tmp1 = ray-dir-a(2) * ray-dir-a(2)
+           add tmp1 to ray-dir-norm
+           compute tmp1 = ray-dir-a(3) * ray-dir-a(3)
+           add tmp1 to ray-dir-norm
+           compute ray-dir-norm = function sqrt(ray-dir-norm)
+           move ray-dir to unit-vec
+           divide ray-dir-norm into unit-vec-a(1)
+           divide ray-dir-norm into unit-vec-a(2)
+           divide ray-dir-norm into unit-vec-a(3)
+           compute t = unit-vec-a(2) + 1
+           compute t = t * 0.5
+           compute inv-t = 1 - t
+           compute vec-a(1) = inv-t * 1
+           compute tmp1 = t * 0.5
+           add tmp1 to vec-a(1)
+           compute vec-a(2) = inv-t * 1
+           compute tmp1 = t * 0.7
+           add tmp1 to vec-a(2)
+           compute vec-a(3) = inv-t * 1
+           compute tmp1 = t * 1
+           add tmp1 to vec-a(3).
+
+       hit-sphere section.
+           compute oc-a(1) = ray-origin-a(1) - sphere-center-a(1)
+           compute oc-a(2) = ray-origin-a(2) - sphere-center-a(2)
+           compute oc-a(3) = ray-origin-a(3) - sphere-center-a(3)
+           compute a-coef = dot(ray-dir, ray-dir)
+           compute b-coef = 2 * dot(oc, ray-dir)
+           compute c-coef = dot(oc, oc)
+           compute tmp1 = sphere-radius * sphere-radius
+           subtract tmp1 from c-coef
+           compute discriminant = b-coef * b-coef
+           compute tmp1 = a-coef * c-coef
+           compute tmp1 = tmp1 * 4
+           subtract tmp1 from discriminant
+           if discriminant >= 0
+               move 'Y' to hit-flag
+               compute tmp1 = function sqrt(discriminant)
+               compute hit-t = 0 - b-coef
+               subtract tmp1 from hit-t
+               compute tmp1 = 2 * a-coef
+               divide tmp1 into hit-t
+           else
+               move 'N' to hit-flag
+           end-if.
+
+      *> Scatters the current ray off the sphere's material at the
+      *> current hit point; sets scattered-dir/hit-point and updates
+      *> attenuation, or sets scatter-ok to 'N' for an absorbed ray.
+       bounce-ray section.
+           compute tmp1 = hit-t * ray-dir-a(1)
+           compute hit-point-a(1) = ray-origin-a(1) + tmp1
+           compute tmp1 = hit-t * ray-dir-a(2)
+           compute hit-point-a(2) = ray-origin-a(2) + tmp1
+           compute tmp1 = hit-t * ray-dir-a(3)
+           compute hit-point-a(3) = ray-origin-a(3) + tmp1
+           compute hit-normal-a(1) =
+               hit-point-a(1) - sphere-center-a(1)
+           compute hit-normal-a(2) =
+               hit-point-a(2) - sphere-center-a(2)
+           compute hit-normal-a(3) =
+               hit-point-a(3) - sphere-center-a(3)
+           divide sphere-radius into hit-normal-a(1)
+           divide sphere-radius into hit-normal-a(2)
+           divide sphere-radius into hit-normal-a(3)
+           evaluate sphere-material
+               when 'METAL'
+                   perform unit-direction
+                   move vec-reflect(unit-dir, hit-normal) to reflected
+                   perform random-unit-vector
+                   compute tmp1 = sphere-fuzz * rand-unit-a(1)
+                   compute scattered-dir-a(1) = reflected-a(1) + tmp1
+                   compute tmp1 = sphere-fuzz * rand-unit-a(2)
+                   compute scattered-dir-a(2) = reflected-a(2) + tmp1
+                   compute tmp1 = sphere-fuzz * rand-unit-a(3)
+                   compute scattered-dir-a(3) = reflected-a(3) + tmp1
+                   compute tmp1 = dot(scattered-dir, hit-normal)
+                   if tmp1 > 0
+                       move 'Y' to scatter-ok
+                       perform attenuate-by-sphere-color
+                   else
+                       move 'N' to scatter-ok
+                   end-if
+               when 'DIELECTRIC'
+                   perform unit-direction
+                   compute tmp1 = dot(unit-dir, hit-normal)
+                   if tmp1 > 0
+                       move sphere-refidx to etai-ratio
+                       multiply -1 by hit-normal-a(1)
+                       multiply -1 by hit-normal-a(2)
+                       multiply -1 by hit-normal-a(3)
+                       compute tmp1 = dot(unit-dir, hit-normal)
+                   else
+                       compute etai-ratio = 1 / sphere-refidx
+                   end-if
+                   compute cos-theta = 0 - tmp1
+                   if cos-theta > 1
+                       move 1 to cos-theta
+                   end-if
+                   compute tmp2 = cos-theta * cos-theta
+                   compute sin-theta-sq = 1 - tmp2
+                   compute tmp2 = etai-ratio * etai-ratio
+                   compute tir-check = tmp2 * sin-theta-sq
+                   if tir-check > 1
+                       move vec-reflect(unit-dir, hit-normal)
+                           to scattered-dir
+                   else
+                       move vec-refract(unit-dir, hit-normal,
+                           etai-ratio) to scattered-dir
+                   end-if
+                   move 'Y' to scatter-ok
+               when other
+                   perform random-unit-vector
+                   compute scattered-dir-a(1) =
+                       hit-normal-a(1) + rand-unit-a(1)
+                   compute scattered-dir-a(2) =
+                       hit-normal-a(2) + rand-unit-a(2)
+                   compute scattered-dir-a(3) =
+                       hit-normal-a(3) + rand-unit-a(3)
+                   move 'Y' to scatter-ok
+                   perform attenuate-by-sphere-color
+           end-evaluate.
+
+       unit-direction section.
+           compute tmp1 = ray-dir-a(1) * ray-dir-a(1)
+           move tmp1 to tmp2
+           compute tmp1 = ray-dir-a(2) * ray-dir-a(2)
+           add tmp1 to tmp2
+           compute tmp1 = ray-dir-a(3) * ray-dir-a(3)
+           add tmp1 to tmp2
+           compute tmp2 = function sqrt(tmp2)
+           move ray-dir-a(1) to unit-dir-a(1)
+           move ray-dir-a(2) to unit-dir-a(2)
+           move ray-dir-a(3) to unit-dir-a(3)
+           divide tmp2 into unit-dir-a(1)
+           divide tmp2 into unit-dir-a(2)
+           divide tmp2 into unit-dir-a(3).
+
+       attenuate-by-sphere-color section.
+           compute tmp1 = attenuation-a(1) * sphere-color-a(1)
+           move tmp1 to attenuation-a(1)
+           compute tmp1 = attenuation-a(2) * sphere-color-a(2)
+           move tmp1 to attenuation-a(2)
+           compute tmp1 = attenuation-a(3) * sphere-color-a(3)
+           move tmp1 to attenuation-a(3).
+
+      *> Uniform random point on the unit sphere (Marsaglia), used as
+      *> the Lambertian scatter perturbation and metal fuzz direction.
+       random-unit-vector section.
+           compute phi-angle = function random * 2
+           compute phi-angle = phi-angle * pi-const
+           compute cos-th = function random * 2
+           compute cos-th = cos-th - 1
+           compute tmp1 = cos-th * cos-th
+           compute sin-th = 1 - tmp1
+           compute sin-th = function sqrt(sin-th)
+           compute rand-unit-a(1) = function cos(phi-angle)
+           compute rand-unit-a(1) = sin-th * rand-unit-a(1)
+           compute rand-unit-a(2) = function sin(phi-angle)
+           compute rand-unit-a(2) = sin-th * rand-unit-a(2)
+           move cos-th to rand-unit-a(3).
+
+       write-pixel section.
+           if hdr-mode = 'Y'
+               perform write-p6-16
+           else
+               perform write-p6
+           end-if.
 
        write-p6 section.
            multiply scale by vec-a(1) giving p6-image-a(1)
@@ -142,6 +907,18 @@
            multiply scale by vec-a(3) giving p6-image-a(3)
            write p6-image-file end-write.
 
+       write-p6-16 section.
+           multiply scale by vec-a(1) giving hi-val
+           divide hi-val by 256 giving p6-hi-byte(1)
+               remainder p6-lo-byte(1)
+           multiply scale by vec-a(2) giving hi-val
+           divide hi-val by 256 giving p6-hi-byte(2)
+               remainder p6-lo-byte(2)
+           multiply scale by vec-a(3) giving hi-val
+           divide hi-val by 256 giving p6-hi-byte(3)
+               remainder p6-lo-byte(3)
+           write p6-image-hdr-file end-write.
+
        output-p3 section.
            move 'P3' & x'0a' to p-type
            move function concatenate(
