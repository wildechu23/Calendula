@@ -92,6 +92,11 @@
        function-id. dot.
 
        data division.
+       working-storage section.
+       01 term1 comp-2.
+       01 term2 comp-2.
+       01 term3 comp-2.
+
        linkage section.
        01 vec1.
            05 vec1-a comp-2 occurs 3 times.
@@ -102,8 +107,15 @@
        procedure division
            using vec1 vec2
            returning dot-product.
-           compute dot-product = vec1-a(1) * vec2-a(1) +
-               vec1-a(2) * vec2-a(2) + vec1-a(3) * vec2-a(3)
+      *> cobc's comp-2 COMPUTE only evaluates reliably with a single
+      *> arithmetic operator per statement, so the three products are
+      *> summed as separate single-operator steps rather than one
+      *> compound expression.
+           compute term1 = vec1-a(1) * vec2-a(1)
+           compute term2 = vec1-a(2) * vec2-a(2)
+           compute term3 = vec1-a(3) * vec2-a(3)
+           compute dot-product = term1 + term2
+           add term3 to dot-product
            goback.
            end function dot.
 
@@ -179,3 +191,96 @@
            goback.
            end function unit-vector.
 
+       identification division.
+       function-id. vec-reflect.
+
+       environment division.
+       configuration section.
+       repository.
+           function dot.
+
+       data division.
+       working-storage section.
+       01 two-dot comp-2.
+       01 term comp-2.
+
+       linkage section.
+       01 vec1.
+           05 vec1-a comp-2 occurs 3 times.
+       01 nvec.
+           05 nvec-a comp-2 occurs 3 times.
+       01 vec3.
+           05 vec3-a comp-2 occurs 3 times.
+
+       procedure division
+           using vec1 nvec
+           returning vec3.
+           compute two-dot = dot(vec1, nvec)
+           compute two-dot = two-dot * 2
+           compute term = two-dot * nvec-a(1)
+           compute vec3-a(1) = vec1-a(1) - term
+           compute term = two-dot * nvec-a(2)
+           compute vec3-a(2) = vec1-a(2) - term
+           compute term = two-dot * nvec-a(3)
+           compute vec3-a(3) = vec1-a(3) - term
+           goback.
+           end function vec-reflect.
+
+       identification division.
+       function-id. vec-refract.
+
+       environment division.
+       configuration section.
+       repository.
+           function dot.
+
+       data division.
+       working-storage section.
+       01 cos-theta comp-2.
+       01 perp.
+           05 perp-a comp-2 occurs 3 times.
+       01 par-len comp-2.
+       01 len-sq comp-2.
+       01 term comp-2.
+
+       linkage section.
+       01 uv.
+           05 uv-a comp-2 occurs 3 times.
+       01 nvec.
+           05 nvec-a comp-2 occurs 3 times.
+       01 eta-ratio comp-2.
+       01 vec3.
+           05 vec3-a comp-2 occurs 3 times.
+
+       procedure division
+           using uv nvec eta-ratio
+           returning vec3.
+           compute cos-theta = dot(uv, nvec)
+           compute cos-theta = 0 - cos-theta
+           if cos-theta > 1
+               move 1 to cos-theta
+           end-if
+           compute term = cos-theta * nvec-a(1)
+           compute perp-a(1) = uv-a(1) + term
+           compute perp-a(1) = eta-ratio * perp-a(1)
+           compute term = cos-theta * nvec-a(2)
+           compute perp-a(2) = uv-a(2) + term
+           compute perp-a(2) = eta-ratio * perp-a(2)
+           compute term = cos-theta * nvec-a(3)
+           compute perp-a(3) = uv-a(3) + term
+           compute perp-a(3) = eta-ratio * perp-a(3)
+           compute len-sq = dot(perp, perp)
+           compute par-len = 1 - len-sq
+           if par-len < 0
+               move 0 to par-len
+           end-if
+           compute par-len = function sqrt(par-len)
+           compute term = par-len * nvec-a(1)
+           compute vec3-a(1) = perp-a(1) - term
+           compute term = par-len * nvec-a(2)
+           compute vec3-a(2) = perp-a(2) - term
+           compute term = par-len * nvec-a(3)
+           compute vec3-a(3) = perp-a(3) - term
+           goback.
+           end function vec-refract.
+
